@@ -0,0 +1,37 @@
+//DAILYRUN JOB (ACCTNO),'DAILY BATCH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS MAIN AND, ONLY IF MAIN COMES BACK CLEAN, RECONCILES
+//* THE XYZ CONTROL TOTALS AGAINST THE DAY'S CONTROL CARD.
+//* THE RUN DATE IS PASSED IN VIA PARM SO IT DOES NOT HAVE TO BE
+//* CHANGED IN SOURCE AND RECOMPILED FOR A REPROCESSING RUN.
+//*--------------------------------------------------------------*
+//* RUNDATE IS LEFT NULL HERE SO MAIN'S ACCEPT FROM DATE FALLBACK
+//* PICKS UP TODAY'S DATE. TO REPROCESS A PRIOR DAY, OVERRIDE AT
+//* SUBMIT TIME WITH A SET CARD, E.G. // SET RUNDATE=20260101
+//*--------------------------------------------------------------*
+// SET RUNDATE=
+//STEP1    EXEC PGM=MAIN,PARM='&RUNDATE'
+//TRANSIN  DD DSN=PROD.DAILY.TRANSIN,DISP=SHR
+//LANGMAST DD DSN=PROD.DAILY.LANGMAST,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//EXCPRPT  DD SYSOUT=*
+//MSUMRPT  DD SYSOUT=*
+//LANGEXT  DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.DAILY.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CHKPT    DD DSN=PROD.DAILY.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//XYZOUT   DD DSN=PROD.DAILY.XYZOUT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//MSUMDATA DD DSN=PROD.DAILY.MSUMDATA,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//ARITHERR DD DSN=PROD.DAILY.ARITHERR,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP2    EXEC PGM=RECON,COND=(0,NE,STEP1)
+//CTLCARD  DD DSN=PROD.DAILY.CTLCARD,DISP=SHR
+//XYZOUT   DD DSN=PROD.DAILY.XYZOUT,DISP=SHR
+//RECRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
