@@ -0,0 +1,16 @@
+           *> ===== ======================= ===== <*
+           *> ===== SHARED XYZ ARITHMETIC RECORD ===== <*
+           *> ===== ======================= ===== <*
+           01 XYZ.
+                 03 X PIC S9(7)V99 PACKED-DECIMAL.
+                 03 Y PIC S9(7)V99 PACKED-DECIMAL.
+                 03 Z PIC S9(7)V99 PACKED-DECIMAL.
+                 03 CURRENCY-CODE PIC X(03).
+                 03 XYZ-OPERATION PIC X(01).
+                    88 XYZ-OP-ADD VALUE "A".
+                    88 XYZ-OP-SUBTRACT VALUE "S".
+                    88 XYZ-OP-MULTIPLY VALUE "M".
+                 03 XYZ-STATUS PIC X(01).
+                    88 XYZ-STATUS-OK VALUE " ".
+                    88 XYZ-STATUS-OVERFLOW VALUE "E".
+                    88 XYZ-STATUS-INVALID-OP VALUE "I".
