@@ -0,0 +1,5 @@
+           *> ===== ======================= ===== <*
+           *> ===== SHARED LANGMAST FILE RECORD ===== <*
+           *> ===== ======================= ===== <*
+           01 LANGMAST-RECORD.
+              03 LANGMAST-NAME PIC X(20).
