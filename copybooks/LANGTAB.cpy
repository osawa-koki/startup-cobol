@@ -0,0 +1,10 @@
+           *> ===== ======================= ===== <*
+           *> ===== SHARED IN-MEMORY LANGUAGES TABLE ===== <*
+           *> ===== ======================= ===== <*
+           01 SC-MAX-LANGUAGES PIC 9(3) VALUE 500.
+           01 SC-LANGUAGE-COUNT PIC 9(3) VALUE 0.
+           01 LANGUAGES.
+              03 LANGUAGE-NAME PIC X(20)
+                 OCCURS 1 TO 500 TIMES
+                 DEPENDING ON SC-LANGUAGE-COUNT.
+           01 LANGUAGE-COUNTER PIC 9(3) VALUE 0.
