@@ -0,0 +1,192 @@
+           *> ===== ======================= ===== <*
+           *> ===== IDENTIFICATION DIVISION ===== <*
+           *> ===== ======================= ===== <*
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. RECON.
+
+           *> ===== ======================= ===== <*
+           *> ========== ENVIRONMENT DIVISION ========== <*
+           *> ===== ======================= ===== <*
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CTLCARD-FILE ASSIGN TO "CTLCARD"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS SC-CTLCARD-STATUS.
+               SELECT XYZOUT-FILE ASSIGN TO "XYZOUT"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS SC-XYZOUT-STATUS.
+               SELECT RECON-RPT-FILE ASSIGN TO "RECRPT"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+           *> ===== ======================= ===== <*
+           *> ========== DATA DIVISION ========== <*
+           *> ===== ======================= ===== <*
+           DATA DIVISION.
+
+           FILE SECTION.
+           FD CTLCARD-FILE.
+           01 CTLCARD-RECORD.
+              03 CTLCARD-X PIC S9(7)V99.
+              03 CTLCARD-Y PIC S9(7)V99.
+              03 CTLCARD-Z PIC S9(7)V99.
+              03 CTLCARD-CURRENCY-CODE PIC X(03).
+
+           FD XYZOUT-FILE.
+           01 XYZOUT-RECORD.
+              03 XYZOUT-X PIC S9(7)V99.
+              03 XYZOUT-Y PIC S9(7)V99.
+              03 XYZOUT-Z PIC S9(7)V99.
+              03 XYZOUT-CURRENCY-CODE PIC X(03).
+
+           FD RECON-RPT-FILE.
+           01 RECON-RPT-RECORD PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 SC-CTLCARD-STATUS PIC X(02).
+           01 SC-XYZOUT-STATUS PIC X(02).
+
+           01 SC-SWITCHES.
+              03 SC-CTLCARD-EOF-SWITCH PIC X(01) VALUE "N".
+                 88 SC-CTLCARD-EOF VALUE "Y".
+              03 SC-XYZOUT-EOF-SWITCH PIC X(01) VALUE "N".
+                 88 SC-XYZOUT-EOF VALUE "Y".
+              03 SC-XYZOUT-FOUND-SWITCH PIC X(01) VALUE "N".
+                 88 SC-XYZOUT-FOUND VALUE "Y".
+
+           01 SC-RECON-SWITCH.
+              03 SC-RECON-STATUS PIC X(04) VALUE "PASS".
+                 88 SC-RECON-PASS VALUE "PASS".
+                 88 SC-RECON-FAIL VALUE "FAIL".
+
+           01 SC-CTL-X PIC -(7)9.99.
+           01 SC-CTL-Y PIC -(7)9.99.
+           01 SC-CTL-Z PIC -(7)9.99.
+           01 SC-ACT-X PIC -(7)9.99.
+           01 SC-ACT-Y PIC -(7)9.99.
+           01 SC-ACT-Z PIC -(7)9.99.
+
+           01 SC-RPT-LINE PIC X(80).
+
+           *> ===== ======================= ===== <*
+           *> ======== PROCEDURE SECTION ======== <*
+           *> ===== ======================= ===== <*
+           PROCEDURE DIVISION.
+
+           0000-MAINLINE.
+               PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+               PERFORM 2000-COMPARE-TOTALS THRU 2000-EXIT.
+               PERFORM 3000-CLOSE-FILES THRU 3000-EXIT.
+               STOP RUN.
+
+           *> ---- 1000-INITIALIZE ---- <*
+           1000-INITIALIZE.
+               OPEN INPUT CTLCARD-FILE.
+               IF SC-CTLCARD-STATUS = "35"
+                   SET SC-CTLCARD-EOF TO TRUE
+               ELSE
+                   READ CTLCARD-FILE
+                       AT END
+                           SET SC-CTLCARD-EOF TO TRUE
+                   END-READ
+               END-IF.
+
+               OPEN INPUT XYZOUT-FILE.
+               IF SC-XYZOUT-STATUS = "35"
+                   SET SC-XYZOUT-EOF TO TRUE
+               ELSE
+                   *> DISP=MOD ではXYZOUTがオープン毎に追記されるため、
+                   *> 先頭ではなく最後に書かれたレコードを比較対象とする
+                   PERFORM 1050-READ-XYZOUT THRU 1050-EXIT
+                       UNTIL SC-XYZOUT-EOF
+               END-IF.
+
+               OPEN OUTPUT RECON-RPT-FILE.
+           1000-EXIT.
+               EXIT.
+
+           *> ---- 1050-READ-XYZOUT ---- <*
+           1050-READ-XYZOUT.
+               READ XYZOUT-FILE
+                   AT END
+                       SET SC-XYZOUT-EOF TO TRUE
+                   NOT AT END
+                       SET SC-XYZOUT-FOUND TO TRUE
+               END-READ.
+           1050-EXIT.
+               EXIT.
+
+           *> ---- 2000-COMPARE-TOTALS ---- <*
+           2000-COMPARE-TOTALS.
+               IF SC-CTLCARD-EOF OR NOT SC-XYZOUT-FOUND
+                   SET SC-RECON-FAIL TO TRUE
+                   MOVE SPACES TO SC-RPT-LINE
+                   STRING "RECON FAIL: CONTROL CARD OR XYZOUT MISSING"
+                       DELIMITED BY SIZE INTO SC-RPT-LINE
+                   END-STRING
+                   WRITE RECON-RPT-RECORD FROM SC-RPT-LINE
+               ELSE
+                   SET SC-RECON-PASS TO TRUE
+                   IF CTLCARD-X NOT = XYZOUT-X
+                       SET SC-RECON-FAIL TO TRUE
+                   END-IF
+                   IF CTLCARD-Y NOT = XYZOUT-Y
+                       SET SC-RECON-FAIL TO TRUE
+                   END-IF
+                   IF CTLCARD-Z NOT = XYZOUT-Z
+                       SET SC-RECON-FAIL TO TRUE
+                   END-IF
+                   IF CTLCARD-CURRENCY-CODE NOT = XYZOUT-CURRENCY-CODE
+                       SET SC-RECON-FAIL TO TRUE
+                   END-IF
+                   PERFORM 2100-WRITE-RESULT THRU 2100-EXIT
+               END-IF.
+           2000-EXIT.
+               EXIT.
+
+           *> ---- 2100-WRITE-RESULT ---- <*
+           2100-WRITE-RESULT.
+               MOVE CTLCARD-X TO SC-CTL-X.
+               MOVE CTLCARD-Y TO SC-CTL-Y.
+               MOVE CTLCARD-Z TO SC-CTL-Z.
+               MOVE XYZOUT-X TO SC-ACT-X.
+               MOVE XYZOUT-Y TO SC-ACT-Y.
+               MOVE XYZOUT-Z TO SC-ACT-Z.
+
+               MOVE SPACES TO SC-RPT-LINE.
+               STRING "RECON " SC-RECON-STATUS
+                   "  EXPECTED CCY=" CTLCARD-CURRENCY-CODE
+                   " X=" SC-CTL-X " Y=" SC-CTL-Y
+                   " Z=" SC-CTL-Z
+                   DELIMITED BY SIZE INTO SC-RPT-LINE
+               END-STRING.
+               WRITE RECON-RPT-RECORD FROM SC-RPT-LINE.
+
+               MOVE SPACES TO SC-RPT-LINE.
+               STRING "            ACTUAL   CCY=" XYZOUT-CURRENCY-CODE
+                   " X=" SC-ACT-X " Y=" SC-ACT-Y " Z=" SC-ACT-Z
+                   DELIMITED BY SIZE INTO SC-RPT-LINE
+               END-STRING.
+               WRITE RECON-RPT-RECORD FROM SC-RPT-LINE.
+           2100-EXIT.
+               EXIT.
+
+           *> ---- 3000-CLOSE-FILES ---- <*
+           3000-CLOSE-FILES.
+               IF SC-CTLCARD-STATUS NOT = "35"
+                   CLOSE CTLCARD-FILE
+               END-IF.
+               IF SC-XYZOUT-STATUS NOT = "35"
+                   CLOSE XYZOUT-FILE
+               END-IF.
+               CLOSE RECON-RPT-FILE.
+
+               IF SC-RECON-FAIL
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF.
+           3000-EXIT.
+               EXIT.
+
+           END PROGRAM RECON.
