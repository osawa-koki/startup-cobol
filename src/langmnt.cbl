@@ -0,0 +1,231 @@
+           *> ===== ======================= ===== <*
+           *> ===== IDENTIFICATION DIVISION ===== <*
+           *> ===== ======================= ===== <*
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. LANGMNT.
+
+           *> ===== ======================= ===== <*
+           *> ========== ENVIRONMENT DIVISION ========== <*
+           *> ===== ======================= ===== <*
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT LANGMAST-FILE ASSIGN TO "LANGMAST"
+                   ORGANIZATION LINE SEQUENTIAL.
+
+           *> ===== ======================= ===== <*
+           *> ========== DATA DIVISION ========== <*
+           *> ===== ======================= ===== <*
+           DATA DIVISION.
+
+           FILE SECTION.
+           FD LANGMAST-FILE.
+           COPY LANGMREC.
+
+           WORKING-STORAGE SECTION.
+           COPY LANGTAB.
+
+           01 SC-SWITCHES.
+              03 SC-LANGMAST-EOF-SWITCH PIC X(01) VALUE "N".
+                 88 SC-LANGMAST-EOF VALUE "Y".
+
+           01 SC-MENU-CHOICE PIC X(01).
+              88 SC-MENU-ADD VALUE "A".
+              88 SC-MENU-CHANGE VALUE "C".
+              88 SC-MENU-DELETE VALUE "D".
+              88 SC-MENU-LIST VALUE "L".
+              88 SC-MENU-EXIT VALUE "X".
+
+           01 SC-INPUT-NAME PIC X(20).
+           01 SC-NEW-NAME PIC X(20).
+           01 SC-FOUND-INDEX PIC 9(3) VALUE 0.
+
+           *> ===== ======================= ===== <*
+           *> ======== PROCEDURE SECTION ======== <*
+           *> ===== ======================= ===== <*
+           PROCEDURE DIVISION.
+
+           0000-MAINLINE.
+               PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+               PERFORM 2000-MENU-CYCLE THRU 2000-EXIT
+                   UNTIL SC-MENU-EXIT.
+               PERFORM 9000-SAVE-LANGMAST THRU 9000-EXIT.
+               STOP RUN.
+
+           *> ---- 1000-INITIALIZE ---- <*
+           1000-INITIALIZE.
+               OPEN INPUT LANGMAST-FILE.
+               PERFORM 1100-READ-LANGMAST THRU 1100-EXIT
+                   UNTIL SC-LANGMAST-EOF
+                       OR SC-LANGUAGE-COUNT = SC-MAX-LANGUAGES.
+               CLOSE LANGMAST-FILE.
+           1000-EXIT.
+               EXIT.
+
+           *> ---- 1100-READ-LANGMAST ---- <*
+           1100-READ-LANGMAST.
+               READ LANGMAST-FILE
+                   AT END
+                       SET SC-LANGMAST-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO SC-LANGUAGE-COUNT
+                       MOVE LANGMAST-NAME
+                           TO LANGUAGE-NAME(SC-LANGUAGE-COUNT)
+               END-READ.
+           1100-EXIT.
+               EXIT.
+
+           *> ---- 2000-MENU-CYCLE ---- <*
+           2000-MENU-CYCLE.
+               DISPLAY " ".
+               DISPLAY "LANGUAGE MASTER MAINTENANCE".
+               DISPLAY "  A - ADD A LANGUAGE".
+               DISPLAY "  C - CHANGE A LANGUAGE".
+               DISPLAY "  D - DELETE A LANGUAGE".
+               DISPLAY "  L - LIST ALL LANGUAGES".
+               DISPLAY "  X - SAVE AND EXIT".
+               DISPLAY "ENTER SELECTION: " WITH NO ADVANCING.
+               ACCEPT SC-MENU-CHOICE.
+
+               EVALUATE TRUE
+                   WHEN SC-MENU-ADD
+                       PERFORM 2100-ADD-LANGUAGE THRU 2100-EXIT
+                   WHEN SC-MENU-CHANGE
+                       PERFORM 2200-CHANGE-LANGUAGE THRU 2200-EXIT
+                   WHEN SC-MENU-DELETE
+                       PERFORM 2300-DELETE-LANGUAGE THRU 2300-EXIT
+                   WHEN SC-MENU-LIST
+                       PERFORM 2400-LIST-LANGUAGES THRU 2400-EXIT
+                   WHEN SC-MENU-EXIT
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "INVALID SELECTION."
+               END-EVALUATE.
+           2000-EXIT.
+               EXIT.
+
+           *> ---- 2100-ADD-LANGUAGE ---- <*
+           2100-ADD-LANGUAGE.
+               DISPLAY "ENTER LANGUAGE NAME TO ADD: " WITH NO ADVANCING.
+               ACCEPT SC-INPUT-NAME.
+               IF SC-LANGUAGE-COUNT NOT LESS THAN SC-MAX-LANGUAGES
+                   DISPLAY "LANGUAGE TABLE IS FULL."
+               ELSE
+                   PERFORM 2110-FIND-LANGUAGE THRU 2110-EXIT
+                   IF SC-FOUND-INDEX > 0
+                       DISPLAY SC-INPUT-NAME " ALREADY EXISTS."
+                   ELSE
+                       ADD 1 TO SC-LANGUAGE-COUNT
+                       MOVE SC-INPUT-NAME
+                           TO LANGUAGE-NAME(SC-LANGUAGE-COUNT)
+                       DISPLAY SC-INPUT-NAME " ADDED."
+                   END-IF
+               END-IF.
+           2100-EXIT.
+               EXIT.
+
+           *> ---- 2110-FIND-LANGUAGE ---- <*
+           2110-FIND-LANGUAGE.
+               MOVE 0 TO SC-FOUND-INDEX.
+               MOVE 1 TO LANGUAGE-COUNTER.
+               PERFORM 2115-CHECK-ONE-LANGUAGE THRU 2115-EXIT
+                   UNTIL LANGUAGE-COUNTER > SC-LANGUAGE-COUNT
+                       OR SC-FOUND-INDEX > 0.
+           2110-EXIT.
+               EXIT.
+
+           *> ---- 2115-CHECK-ONE-LANGUAGE ---- <*
+           2115-CHECK-ONE-LANGUAGE.
+               IF LANGUAGE-NAME(LANGUAGE-COUNTER) = SC-INPUT-NAME
+                   MOVE LANGUAGE-COUNTER TO SC-FOUND-INDEX
+               END-IF.
+               ADD 1 TO LANGUAGE-COUNTER.
+           2115-EXIT.
+               EXIT.
+
+           *> ---- 2200-CHANGE-LANGUAGE ---- <*
+           2200-CHANGE-LANGUAGE.
+               DISPLAY "ENTER LANGUAGE NAME TO CHANGE: "
+                   WITH NO ADVANCING.
+               ACCEPT SC-INPUT-NAME.
+               PERFORM 2110-FIND-LANGUAGE THRU 2110-EXIT.
+               IF SC-FOUND-INDEX = 0
+                   DISPLAY SC-INPUT-NAME " NOT FOUND."
+               ELSE
+                   DISPLAY "ENTER NEW NAME: " WITH NO ADVANCING
+                   ACCEPT SC-NEW-NAME
+                   MOVE SC-NEW-NAME TO LANGUAGE-NAME(SC-FOUND-INDEX)
+                   DISPLAY "ENTRY UPDATED."
+               END-IF.
+           2200-EXIT.
+               EXIT.
+
+           *> ---- 2300-DELETE-LANGUAGE ---- <*
+           2300-DELETE-LANGUAGE.
+               DISPLAY "ENTER LANGUAGE NAME TO DELETE: "
+                   WITH NO ADVANCING.
+               ACCEPT SC-INPUT-NAME.
+               PERFORM 2110-FIND-LANGUAGE THRU 2110-EXIT.
+               IF SC-FOUND-INDEX = 0
+                   DISPLAY SC-INPUT-NAME " NOT FOUND."
+               ELSE
+                   PERFORM 2310-SHIFT-LANGUAGES THRU 2310-EXIT
+                   SUBTRACT 1 FROM SC-LANGUAGE-COUNT
+                   DISPLAY SC-INPUT-NAME " DELETED."
+               END-IF.
+           2300-EXIT.
+               EXIT.
+
+           *> ---- 2310-SHIFT-LANGUAGES ---- <*
+           2310-SHIFT-LANGUAGES.
+               MOVE SC-FOUND-INDEX TO LANGUAGE-COUNTER.
+               PERFORM 2315-SHIFT-ONE-LANGUAGE THRU 2315-EXIT
+                   UNTIL LANGUAGE-COUNTER NOT LESS THAN
+                       SC-LANGUAGE-COUNT.
+           2310-EXIT.
+               EXIT.
+
+           *> ---- 2315-SHIFT-ONE-LANGUAGE ---- <*
+           2315-SHIFT-ONE-LANGUAGE.
+               MOVE LANGUAGE-NAME(LANGUAGE-COUNTER + 1)
+                   TO LANGUAGE-NAME(LANGUAGE-COUNTER).
+               ADD 1 TO LANGUAGE-COUNTER.
+           2315-EXIT.
+               EXIT.
+
+           *> ---- 2400-LIST-LANGUAGES ---- <*
+           2400-LIST-LANGUAGES.
+               DISPLAY "LANGUAGES:".
+               MOVE 1 TO LANGUAGE-COUNTER.
+               PERFORM 2410-LIST-ONE-LANGUAGE THRU 2410-EXIT
+                   UNTIL LANGUAGE-COUNTER > SC-LANGUAGE-COUNT.
+           2400-EXIT.
+               EXIT.
+
+           *> ---- 2410-LIST-ONE-LANGUAGE ---- <*
+           2410-LIST-ONE-LANGUAGE.
+               DISPLAY LANGUAGE-COUNTER, ". ", LANGUAGE-NAME
+                   (LANGUAGE-COUNTER).
+               ADD 1 TO LANGUAGE-COUNTER.
+           2410-EXIT.
+               EXIT.
+
+           *> ---- 9000-SAVE-LANGMAST ---- <*
+           9000-SAVE-LANGMAST.
+               OPEN OUTPUT LANGMAST-FILE.
+               MOVE 1 TO LANGUAGE-COUNTER.
+               PERFORM 9100-WRITE-ONE-LANGUAGE THRU 9100-EXIT
+                   UNTIL LANGUAGE-COUNTER > SC-LANGUAGE-COUNT.
+               CLOSE LANGMAST-FILE.
+           9000-EXIT.
+               EXIT.
+
+           *> ---- 9100-WRITE-ONE-LANGUAGE ---- <*
+           9100-WRITE-ONE-LANGUAGE.
+               MOVE LANGUAGE-NAME(LANGUAGE-COUNTER) TO LANGMAST-NAME.
+               WRITE LANGMAST-RECORD.
+               ADD 1 TO LANGUAGE-COUNTER.
+           9100-EXIT.
+               EXIT.
+
+           END PROGRAM LANGMNT.
