@@ -1,18 +1,37 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. HELLO-WORLD.
-           AUTHOR. osawa-koki
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT SUMOUT-FILE ASSIGN TO "HELLOOUT"
+                   ORGANIZATION LINE SEQUENTIAL.
 
            DATA DIVISION.
+           FILE SECTION.
+           FD SUMOUT-FILE.
+           01 SUMOUT-RECORD.
+              03 SUMOUT-A PIC 9(4).
+              03 SUMOUT-B PIC 9(4).
+              03 SUMOUT-TOTAL PIC 9(4).
+
            WORKING-STORAGE SECTION.
            01 A PIC 9(4) VALUE 100.
            01 B PIC 9(4) VALUE 200.
-           01 SUM PIC 9(4).
+           01 TOTAL-SUM PIC 9(4).
 
            PROCEDURE DIVISION.
 
            DISPLAY "Hello, World!".
 
-           ADD A TO B GIVING SUM.
-           DISPLAY "A + B = ", SUM.
+           ADD A TO B GIVING TOTAL-SUM.
+           DISPLAY "A + B = ", TOTAL-SUM.
+
+           OPEN OUTPUT SUMOUT-FILE.
+           MOVE A TO SUMOUT-A.
+           MOVE B TO SUMOUT-B.
+           MOVE TOTAL-SUM TO SUMOUT-TOTAL.
+           WRITE SUMOUT-RECORD.
+           CLOSE SUMOUT-FILE.
 
            STOP RUN.
