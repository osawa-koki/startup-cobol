@@ -1,15 +1,108 @@
+           *> ===== ======================= ===== <*
+           *> ===== IDENTIFICATION DIVISION ===== <*
+           *> ===== ======================= ===== <*
            IDENTIFICATION DIVISION.
            PROGRAM-ID. ADD.
 
+           *> ===== ======================= ===== <*
+           *> ========== ENVIRONMENT DIVISION ========== <*
+           *> ===== ======================= ===== <*
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARITH-ERR-FILE ASSIGN TO "ARITHERR"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS SC-ARITH-ERR-FILE-STATUS.
+
+           *> ===== ======================= ===== <*
+           *> ========== DATA DIVISION ========== <*
+           *> ===== ======================= ===== <*
            DATA DIVISION.
+
+           FILE SECTION.
+           FD ARITH-ERR-FILE.
+           01 ARITH-ERR-RECORD PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 SC-ARITH-ERR-FILE-STATUS PIC X(02).
+           01 SC-ARITH-ERR-LINE PIC X(80).
+           01 SC-ERR-X PIC -(7)9.99.
+           01 SC-ERR-Y PIC -(7)9.99.
+
            LINKAGE SECTION.
-           01 XYZ.
-                 03 X PIC 9(4).
-                 03 Y PIC 9(4).
-                 03 Z PIC 9(4).
+           COPY XYZREC.
 
+           *> ===== ======================= ===== <*
+           *> ======== PROCEDURE SECTION ======== <*
+           *> ===== ======================= ===== <*
            PROCEDURE DIVISION USING XYZ.
 
-           COMPUTE Z = X + Y.
+           0000-MAINLINE.
+               SET XYZ-STATUS-OK TO TRUE.
+               EVALUATE TRUE
+                   WHEN XYZ-OP-ADD
+                       COMPUTE Z ROUNDED = X + Y
+                           ON SIZE ERROR
+                               PERFORM 1000-FLAG-OVERFLOW THRU 1000-EXIT
+                       END-COMPUTE
+                   WHEN XYZ-OP-SUBTRACT
+                       COMPUTE Z ROUNDED = X - Y
+                           ON SIZE ERROR
+                               PERFORM 1000-FLAG-OVERFLOW THRU 1000-EXIT
+                       END-COMPUTE
+                   WHEN XYZ-OP-MULTIPLY
+                       COMPUTE Z ROUNDED = X * Y
+                           ON SIZE ERROR
+                               PERFORM 1000-FLAG-OVERFLOW THRU 1000-EXIT
+                       END-COMPUTE
+                   WHEN OTHER
+                       PERFORM 1100-FLAG-INVALID-OP THRU 1100-EXIT
+               END-EVALUATE.
+               GOBACK.
+
+           *> ---- 1000-FLAG-OVERFLOW ---- <*
+           1000-FLAG-OVERFLOW.
+               SET XYZ-STATUS-OVERFLOW TO TRUE.
+               MOVE 0 TO Z.
+
+               OPEN EXTEND ARITH-ERR-FILE.
+               IF SC-ARITH-ERR-FILE-STATUS = "35"
+                   OPEN OUTPUT ARITH-ERR-FILE
+                   CLOSE ARITH-ERR-FILE
+                   OPEN EXTEND ARITH-ERR-FILE
+               END-IF.
+
+               MOVE X TO SC-ERR-X.
+               MOVE Y TO SC-ERR-Y.
+               MOVE SPACES TO SC-ARITH-ERR-LINE.
+               STRING "OVERFLOW IN ADD: OP=" XYZ-OPERATION
+                   "  X=" SC-ERR-X "  Y=" SC-ERR-Y
+                   DELIMITED BY SIZE INTO SC-ARITH-ERR-LINE
+               END-STRING.
+               WRITE ARITH-ERR-RECORD FROM SC-ARITH-ERR-LINE.
+               CLOSE ARITH-ERR-FILE.
+           1000-EXIT.
+               EXIT.
+
+           *> ---- 1100-FLAG-INVALID-OP ---- <*
+           1100-FLAG-INVALID-OP.
+               SET XYZ-STATUS-INVALID-OP TO TRUE.
+               MOVE 0 TO Z.
+
+               OPEN EXTEND ARITH-ERR-FILE.
+               IF SC-ARITH-ERR-FILE-STATUS = "35"
+                   OPEN OUTPUT ARITH-ERR-FILE
+                   CLOSE ARITH-ERR-FILE
+                   OPEN EXTEND ARITH-ERR-FILE
+               END-IF.
+
+               MOVE SPACES TO SC-ARITH-ERR-LINE.
+               STRING "INVALID XYZ-OPERATION IN ADD: OP=" XYZ-OPERATION
+                   DELIMITED BY SIZE INTO SC-ARITH-ERR-LINE
+               END-STRING.
+               WRITE ARITH-ERR-RECORD FROM SC-ARITH-ERR-LINE.
+               CLOSE ARITH-ERR-FILE.
+           1100-EXIT.
+               EXIT.
 
            END PROGRAM ADD.
