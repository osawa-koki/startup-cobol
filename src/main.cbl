@@ -4,10 +4,83 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. MAIN.
 
+           *> ===== ======================= ===== <*
+           *> ========== ENVIRONMENT DIVISION ========== <*
+           *> ===== ======================= ===== <*
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+                   ORGANIZATION LINE SEQUENTIAL.
+               SELECT LANGMAST-FILE ASSIGN TO "LANGMAST"
+                   ORGANIZATION LINE SEQUENTIAL.
+               SELECT PRINT-FILE ASSIGN TO "RPTOUT"
+                   ORGANIZATION LINE SEQUENTIAL.
+               SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT"
+                   ORGANIZATION LINE SEQUENTIAL.
+               SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS SC-AUDIT-FILE-STATUS.
+               SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS SC-CHKPT-STATUS.
+               SELECT XYZOUT-FILE ASSIGN TO "XYZOUT"
+                   ORGANIZATION LINE SEQUENTIAL.
+               SELECT MSUM-FILE ASSIGN TO "MSUMDATA"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS SC-MSUM-FILE-STATUS.
+               SELECT MSUMRPT-FILE ASSIGN TO "MSUMRPT"
+                   ORGANIZATION LINE SEQUENTIAL.
+               SELECT LANGEXT-FILE ASSIGN TO "LANGEXT"
+                   ORGANIZATION LINE SEQUENTIAL.
+
            *> ===== ======================= ===== <*
            *> ========== DATA DIVISION ========== <*
            *> ===== ======================= ===== <*
            DATA DIVISION.
+
+           FILE SECTION.
+           FD TRANS-FILE.
+           01 TRANS-RECORD.
+              03 TRANS-NUM PIC 9(4).
+
+           FD LANGMAST-FILE.
+           COPY LANGMREC.
+
+           FD PRINT-FILE.
+           01 PRINT-RECORD PIC X(80).
+
+           FD EXCEPTION-FILE.
+           01 EXCEPTION-RECORD PIC X(80).
+
+           FD AUDIT-FILE.
+           01 AUDIT-RECORD PIC X(100).
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+              03 CHKPT-LANGUAGE-COUNTER PIC 9(03).
+
+           FD XYZOUT-FILE.
+           01 XYZOUT-RECORD.
+              03 XYZOUT-X PIC S9(7)V99.
+              03 XYZOUT-Y PIC S9(7)V99.
+              03 XYZOUT-Z PIC S9(7)V99.
+              03 XYZOUT-CURRENCY-CODE PIC X(03).
+
+           FD MSUM-FILE.
+           01 MSUM-RECORD.
+              03 MSUM-YYYY PIC 9(4).
+              03 MSUM-MM PIC 9(2).
+              03 MSUM-DD PIC 9(2).
+              03 MSUM-EVEN-COUNT PIC 9(5).
+              03 MSUM-ODD-COUNT PIC 9(5).
+
+           FD MSUMRPT-FILE.
+           01 MSUMRPT-RECORD PIC X(80).
+
+           FD LANGEXT-FILE.
+           01 LANGEXT-RECORD PIC X(80).
+
            WORKING-STORAGE SECTION.
            01 A PIC 9(4) VALUE 100.
            01 B PIC 9(4) VALUE 200.
@@ -15,65 +88,462 @@
            01 NUM PIC 9(4).
            01 COUNTER PIC 9(4) VALUE 0.
 
-           01 XYZ.
-                 03 X PIC 9(4) VALUE 5.
-                 03 Y PIC 9(4) VALUE 10.
-                 03 Z PIC 9(4).
+           COPY XYZREC.
+
+           COPY LANGTAB.
+
+           01 SC-SWITCHES.
+              03 SC-EOF-SWITCH PIC X(01) VALUE "N".
+                 88 SC-EOF VALUE "Y".
+              03 SC-LANGMAST-EOF-SWITCH PIC X(01) VALUE "N".
+                 88 SC-LANGMAST-EOF VALUE "Y".
+              03 SC-CHKPT-EOF-SWITCH PIC X(01) VALUE "N".
+                 88 SC-CHKPT-EOF VALUE "Y".
 
-           01 LANGUAGES OCCURS 5 TIMES.
-              03 LANGUAGE-NAME PIC X(20).
-           01 LANGUAGE-COUNTER PIC 9(3) VALUE 0.
+           01 SC-RUN-DATE.
+              03 SC-RUN-YYYY PIC 9(4).
+              03 SC-RUN-MM PIC 9(2).
+              03 SC-RUN-DD PIC 9(2).
+           01 SC-PARM-DATE PIC X(08).
+
+           01 SC-PRINT-LINE PIC X(80).
+           01 SC-PAGE-NUMBER PIC 9(3) VALUE 0.
+           01 SC-LINE-COUNT PIC 9(3) VALUE 0.
+           01 SC-LINES-PER-PAGE PIC 9(3) VALUE 55.
+
+           01 SC-EXCEPTION-LINE PIC X(80).
+           01 SC-EXCEPTION-REASON PIC X(30).
+           01 SC-NUM-MIN PIC 9(4) VALUE 0001.
+           01 SC-NUM-MAX PIC 9(4) VALUE 0999.
+           01 SC-VALIDATION-SWITCH.
+              03 SC-NUM-VALID-SWITCH PIC X(01) VALUE "Y".
+                 88 SC-NUM-VALID VALUE "Y".
+                 88 SC-NUM-INVALID VALUE "N".
+
+           01 SC-AUDIT-LINE PIC X(100).
+           01 SC-AUDIT-TIME PIC 9(8).
+           01 SC-CALLING-PROGRAM PIC X(08) VALUE "MAIN".
+           01 SC-AUDIT-X PIC -(7)9.99.
+           01 SC-AUDIT-Y PIC -(7)9.99.
+           01 SC-AUDIT-Z PIC -(7)9.99.
+           01 SC-AUDIT-FILE-STATUS PIC X(02).
+
+           01 SC-CHKPT-STATUS PIC X(02).
+           01 SC-CHECKPOINT-INTERVAL PIC 9(03) VALUE 050.
+           01 SC-RESTART-COUNTER PIC 9(03) VALUE 0.
+
+           01 SC-EVEN-COUNT PIC 9(5) VALUE 0.
+           01 SC-ODD-COUNT PIC 9(5) VALUE 0.
+           01 SC-MSUM-FILE-STATUS PIC X(02).
+           01 SC-MSUM-EOF-SWITCH PIC X(01) VALUE "N".
+              88 SC-MSUM-EOF VALUE "Y".
+           01 SC-MONTH-EVEN-TOTAL PIC 9(7) VALUE 0.
+           01 SC-MONTH-ODD-TOTAL PIC 9(7) VALUE 0.
+           01 SC-MONTH-RUN-COUNT PIC 9(5) VALUE 0.
+           01 SC-MSUMRPT-LINE PIC X(80).
+           01 SC-LANGEXT-LINE PIC X(80).
 
            *> ===== ======================= ===== <*
            *> ======== PROCEDURE SECTION ======== <*
            *> ===== ======================= ===== <*
            PROCEDURE DIVISION.
 
-           *> 標準出力
-           DISPLAY "Hello, World!".
-           DISPLAY "A = " A.
-           DISPLAY "B = " B.
-
-           *> 和を計算して表示
-           ADD A TO B
-           DISPLAY "A + B = " B.
-
-           *> 標準入力を受け取る
-           DISPLAY "Input a number: ".
-           ACCEPT NUM.
-           DISPLAY "Input number is " NUM.
-
-           *> 偶数か奇数か判定
-           IF FUNCTION MOD(NUM, 2) = 0
-               THEN
-               DISPLAY "Even number."
-           ELSE
-               DISPLAY "Odd number."
-           END-IF.
-
-           *> 指定した回数繰り返す
-           PERFORM UNTIL COUNTER = NUM
-               ADD 1 TO COUNTER
-               DISPLAY "Counter value is ", COUNTER, "."
-           END-PERFORM.
-
-           *> 外部プログラムを呼び出す
-           CALL "ADD" USING XYZ.
-           DISPLAY X " + " Y " = " Z.
-
-           MOVE "Fortran" TO LANGUAGE-NAME(1).
-           MOVE "COBOL" TO LANGUAGE-NAME(2).
-           MOVE "BASIC" TO LANGUAGE-NAME(3).
-           MOVE "ALGOL" TO LANGUAGE-NAME(4).
-           MOVE "PL/I" TO LANGUAGE-NAME(5).
-
-           *> 配列のループ
-           DISPLAY "Languages: "
-           PERFORM VARYING LANGUAGE-COUNTER
-              FROM 1 BY 1 UNTIL LANGUAGE-COUNTER > 5
-                 DISPLAY LANGUAGE-COUNTER, ". ", LANGUAGE-NAME
-                 (LANGUAGE-COUNTER)
-           END-PERFORM.
-
-           STOP RUN.
+           0000-MAINLINE.
+               PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+               PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+                   UNTIL SC-EOF.
+               PERFORM 4000-COMPUTE-XYZ THRU 4000-EXIT.
+               PERFORM 3000-CLOSE-TRANS THRU 3000-EXIT.
+               PERFORM 5000-SHOW-LANGUAGES THRU 5000-EXIT.
+               PERFORM 6000-WRITE-MONTHLY-SUMMARY THRU 6000-EXIT.
+               PERFORM 7000-EXTRACT-LANGUAGES THRU 7000-EXIT.
+               STOP RUN.
+
+           *> ---- 1000-INITIALIZE ---- <*
+           1000-INITIALIZE.
+               DISPLAY "Hello, World!".
+               DISPLAY "A = " A.
+               DISPLAY "B = " B.
+
+               *> 和を計算して表示
+               ADD A TO B
+               DISPLAY "A + B = " B.
+
+               *> 実行日付はJCLのPARMで上書きできる
+               ACCEPT SC-PARM-DATE FROM COMMAND-LINE.
+               IF SC-PARM-DATE = SPACES
+                   ACCEPT SC-RUN-DATE FROM DATE YYYYMMDD
+               ELSE
+                   MOVE SC-PARM-DATE TO SC-RUN-DATE
+               END-IF.
+
+               OPEN INPUT TRANS-FILE.
+               OPEN OUTPUT PRINT-FILE.
+               OPEN OUTPUT EXCEPTION-FILE.
+
+               OPEN EXTEND AUDIT-FILE.
+               IF SC-AUDIT-FILE-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+                   CLOSE AUDIT-FILE
+                   OPEN EXTEND AUDIT-FILE
+               END-IF.
+
+               PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+
+               PERFORM 1500-LOAD-LANGUAGES THRU 1500-EXIT.
+           1000-EXIT.
+               EXIT.
+
+           *> ---- 1500-LOAD-LANGUAGES ---- <*
+           1500-LOAD-LANGUAGES.
+               OPEN INPUT LANGMAST-FILE.
+               PERFORM 1600-READ-LANGMAST THRU 1600-EXIT
+                   UNTIL SC-LANGMAST-EOF
+                       OR SC-LANGUAGE-COUNT = SC-MAX-LANGUAGES.
+               CLOSE LANGMAST-FILE.
+           1500-EXIT.
+               EXIT.
+
+           *> ---- 1600-READ-LANGMAST ---- <*
+           1600-READ-LANGMAST.
+               READ LANGMAST-FILE
+                   AT END
+                       SET SC-LANGMAST-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO SC-LANGUAGE-COUNT
+                       MOVE LANGMAST-NAME
+                           TO LANGUAGE-NAME(SC-LANGUAGE-COUNT)
+               END-READ.
+           1600-EXIT.
+               EXIT.
+
+           *> ---- 2000-PROCESS-TRANS ---- <*
+           2000-PROCESS-TRANS.
+               PERFORM 2050-VALIDATE-NUM THRU 2050-EXIT.
+
+               IF SC-NUM-VALID
+                   DISPLAY "Input number is " NUM
+
+                   *> 偶数か奇数か判定
+                   IF FUNCTION MOD(NUM, 2) = 0
+                       THEN
+                       DISPLAY "Even number."
+                       ADD 1 TO SC-EVEN-COUNT
+                   ELSE
+                       DISPLAY "Odd number."
+                       ADD 1 TO SC-ODD-COUNT
+                   END-IF
+
+                   *> 指定した回数繰り返す
+                   PERFORM 2150-WRITE-HEADER THRU 2150-EXIT
+                   MOVE 0 TO COUNTER
+                   PERFORM 2200-COUNT-LOOP THRU 2200-EXIT
+                       UNTIL COUNTER = NUM
+               END-IF.
+
+               PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+           2000-EXIT.
+               EXIT.
+
+           *> ---- 2050-VALIDATE-NUM ---- <*
+           2050-VALIDATE-NUM.
+               SET SC-NUM-VALID TO TRUE.
+               MOVE SPACES TO SC-EXCEPTION-REASON.
+               EVALUATE TRUE
+                   WHEN NUM IS NOT NUMERIC
+                       SET SC-NUM-INVALID TO TRUE
+                       MOVE "NUM IS NOT NUMERIC" TO SC-EXCEPTION-REASON
+                   WHEN NUM < SC-NUM-MIN OR NUM > SC-NUM-MAX
+                       SET SC-NUM-INVALID TO TRUE
+                       MOVE "NUM IS OUT OF RANGE" TO SC-EXCEPTION-REASON
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE.
+               IF SC-NUM-INVALID
+                   PERFORM 2060-WRITE-EXCEPTION THRU 2060-EXIT
+               END-IF.
+           2050-EXIT.
+               EXIT.
+
+           *> ---- 2060-WRITE-EXCEPTION ---- <*
+           2060-WRITE-EXCEPTION.
+               MOVE SPACES TO SC-EXCEPTION-LINE.
+               STRING "REJECTED NUM: " NUM "  REASON: "
+                   SC-EXCEPTION-REASON
+                   DELIMITED BY SIZE INTO SC-EXCEPTION-LINE
+               END-STRING.
+               WRITE EXCEPTION-RECORD FROM SC-EXCEPTION-LINE.
+           2060-EXIT.
+               EXIT.
+
+           *> ---- 2100-READ-TRANS ---- <*
+           2100-READ-TRANS.
+               READ TRANS-FILE
+                   AT END
+                       SET SC-EOF TO TRUE
+                   NOT AT END
+                       MOVE TRANS-NUM TO NUM
+               END-READ.
+           2100-EXIT.
+               EXIT.
+
+           *> ---- 2150-WRITE-HEADER ---- <*
+           2150-WRITE-HEADER.
+               ADD 1 TO SC-PAGE-NUMBER.
+               MOVE SPACES TO SC-PRINT-LINE.
+               STRING "RUN DATE: " SC-RUN-YYYY "-" SC-RUN-MM "-"
+                   SC-RUN-DD "   NUM: " NUM "   PAGE: " SC-PAGE-NUMBER
+                   DELIMITED BY SIZE INTO SC-PRINT-LINE
+               END-STRING.
+               WRITE PRINT-RECORD FROM SC-PRINT-LINE.
+               MOVE 0 TO SC-LINE-COUNT.
+           2150-EXIT.
+               EXIT.
+
+           *> ---- 2200-COUNT-LOOP ---- <*
+           2200-COUNT-LOOP.
+               ADD 1 TO COUNTER.
+               IF SC-LINE-COUNT NOT < SC-LINES-PER-PAGE
+                   PERFORM 2150-WRITE-HEADER THRU 2150-EXIT
+               END-IF.
+               MOVE SPACES TO SC-PRINT-LINE.
+               STRING "Counter value is " COUNTER "."
+                   DELIMITED BY SIZE INTO SC-PRINT-LINE
+               END-STRING.
+               WRITE PRINT-RECORD FROM SC-PRINT-LINE.
+               ADD 1 TO SC-LINE-COUNT.
+           2200-EXIT.
+               EXIT.
+
+           *> ---- 3000-CLOSE-TRANS ---- <*
+           3000-CLOSE-TRANS.
+               CLOSE TRANS-FILE.
+               CLOSE PRINT-FILE.
+               CLOSE EXCEPTION-FILE.
+               CLOSE AUDIT-FILE.
+           3000-EXIT.
+               EXIT.
+
+           *> ---- 4000-COMPUTE-XYZ ---- <*
+           4000-COMPUTE-XYZ.
+               MOVE 5 TO X.
+               MOVE 10 TO Y.
+               MOVE "USD" TO CURRENCY-CODE.
+               SET XYZ-OP-ADD TO TRUE.
+
+               *> 外部プログラムを呼び出す
+               CALL "ADD" USING XYZ.
+               DISPLAY X " + " Y " = " Z.
+               IF XYZ-STATUS-OVERFLOW
+                   DISPLAY "ARITHMETIC OVERFLOW REPORTED BY ADD."
+                   MOVE 8 TO RETURN-CODE
+               END-IF.
+               IF XYZ-STATUS-INVALID-OP
+                   DISPLAY "INVALID XYZ-OPERATION REPORTED BY ADD."
+                   MOVE 12 TO RETURN-CODE
+               END-IF.
+               PERFORM 4100-WRITE-AUDIT THRU 4100-EXIT.
+               PERFORM 4200-WRITE-XYZOUT THRU 4200-EXIT.
+           4000-EXIT.
+               EXIT.
+
+           *> ---- 4100-WRITE-AUDIT ---- <*
+           4100-WRITE-AUDIT.
+               ACCEPT SC-AUDIT-TIME FROM TIME.
+               MOVE X TO SC-AUDIT-X.
+               MOVE Y TO SC-AUDIT-Y.
+               MOVE Z TO SC-AUDIT-Z.
+               MOVE SPACES TO SC-AUDIT-LINE.
+               STRING SC-RUN-YYYY "-" SC-RUN-MM "-" SC-RUN-DD "-"
+                   SC-AUDIT-TIME "  PGM=" SC-CALLING-PROGRAM
+                   "  CCY=" CURRENCY-CODE
+                   "  X=" SC-AUDIT-X "  Y=" SC-AUDIT-Y
+                   "  Z=" SC-AUDIT-Z "  ST=" XYZ-STATUS
+                   DELIMITED BY SIZE INTO SC-AUDIT-LINE
+               END-STRING.
+               WRITE AUDIT-RECORD FROM SC-AUDIT-LINE.
+           4100-EXIT.
+               EXIT.
+
+           *> ---- 4200-WRITE-XYZOUT ---- <*
+           4200-WRITE-XYZOUT.
+               OPEN OUTPUT XYZOUT-FILE.
+               MOVE X TO XYZOUT-X.
+               MOVE Y TO XYZOUT-Y.
+               MOVE Z TO XYZOUT-Z.
+               MOVE CURRENCY-CODE TO XYZOUT-CURRENCY-CODE.
+               WRITE XYZOUT-RECORD.
+               CLOSE XYZOUT-FILE.
+           4200-EXIT.
+               EXIT.
+
+           *> ---- 5000-SHOW-LANGUAGES ---- <*
+           5000-SHOW-LANGUAGES.
+               *> 配列のループ
+               PERFORM 5050-READ-CHECKPOINT THRU 5050-EXIT.
+               DISPLAY "Languages: ".
+               COMPUTE LANGUAGE-COUNTER = SC-RESTART-COUNTER + 1.
+               PERFORM 5100-SHOW-ONE-LANGUAGE THRU 5100-EXIT
+                   VARYING LANGUAGE-COUNTER FROM LANGUAGE-COUNTER BY 1
+                   UNTIL LANGUAGE-COUNTER > SC-LANGUAGE-COUNT.
+               PERFORM 5200-CLEAR-CHECKPOINT THRU 5200-EXIT.
+           5000-EXIT.
+               EXIT.
+
+           *> ---- 5050-READ-CHECKPOINT ---- <*
+           5050-READ-CHECKPOINT.
+               *> DISP=MOD ではCHKPTがオープン毎に追記されるため、
+               *> 先頭ではなく最後に書かれたレコードを再起動位置とする
+               MOVE 0 TO SC-RESTART-COUNTER.
+               MOVE "N" TO SC-CHKPT-EOF-SWITCH.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF SC-CHKPT-STATUS = "00"
+                   PERFORM 5060-READ-ONE-CHECKPOINT THRU 5060-EXIT
+                       UNTIL SC-CHKPT-EOF
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+           5050-EXIT.
+               EXIT.
+
+           *> ---- 5060-READ-ONE-CHECKPOINT ---- <*
+           5060-READ-ONE-CHECKPOINT.
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET SC-CHKPT-EOF TO TRUE
+                   NOT AT END
+                       MOVE CHKPT-LANGUAGE-COUNTER
+                           TO SC-RESTART-COUNTER
+               END-READ.
+           5060-EXIT.
+               EXIT.
+
+           *> ---- 5100-SHOW-ONE-LANGUAGE ---- <*
+           5100-SHOW-ONE-LANGUAGE.
+               DISPLAY LANGUAGE-COUNTER, ". ", LANGUAGE-NAME
+                   (LANGUAGE-COUNTER).
+               IF FUNCTION MOD(LANGUAGE-COUNTER,
+                       SC-CHECKPOINT-INTERVAL) = 0
+                   PERFORM 5150-WRITE-CHECKPOINT THRU 5150-EXIT
+               END-IF.
+           5100-EXIT.
+               EXIT.
+
+           *> ---- 5150-WRITE-CHECKPOINT ---- <*
+           5150-WRITE-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               MOVE LANGUAGE-COUNTER TO CHKPT-LANGUAGE-COUNTER.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE CHECKPOINT-FILE.
+           5150-EXIT.
+               EXIT.
+
+           *> ---- 5200-CLEAR-CHECKPOINT ---- <*
+           5200-CLEAR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               MOVE 0 TO CHKPT-LANGUAGE-COUNTER.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE CHECKPOINT-FILE.
+           5200-EXIT.
+               EXIT.
+
+           *> ---- 6000-WRITE-MONTHLY-SUMMARY ---- <*
+           6000-WRITE-MONTHLY-SUMMARY.
+               OPEN EXTEND MSUM-FILE.
+               IF SC-MSUM-FILE-STATUS = "35"
+                   OPEN OUTPUT MSUM-FILE
+                   CLOSE MSUM-FILE
+                   OPEN EXTEND MSUM-FILE
+               END-IF.
+               MOVE SC-RUN-YYYY TO MSUM-YYYY.
+               MOVE SC-RUN-MM TO MSUM-MM.
+               MOVE SC-RUN-DD TO MSUM-DD.
+               MOVE SC-EVEN-COUNT TO MSUM-EVEN-COUNT.
+               MOVE SC-ODD-COUNT TO MSUM-ODD-COUNT.
+               WRITE MSUM-RECORD.
+               CLOSE MSUM-FILE.
+
+               PERFORM 6100-BUILD-MONTHLY-REPORT THRU 6100-EXIT.
+           6000-EXIT.
+               EXIT.
+
+           *> ---- 6100-BUILD-MONTHLY-REPORT ---- <*
+           6100-BUILD-MONTHLY-REPORT.
+               MOVE 0 TO SC-MONTH-EVEN-TOTAL.
+               MOVE 0 TO SC-MONTH-ODD-TOTAL.
+               MOVE 0 TO SC-MONTH-RUN-COUNT.
+               MOVE "N" TO SC-MSUM-EOF-SWITCH.
+
+               OPEN INPUT MSUM-FILE.
+               PERFORM 6150-READ-MSUM THRU 6150-EXIT
+                   UNTIL SC-MSUM-EOF.
+               CLOSE MSUM-FILE.
+
+               OPEN OUTPUT MSUMRPT-FILE.
+               MOVE SPACES TO SC-MSUMRPT-LINE.
+               STRING "MONTHLY EVEN/ODD DISTRIBUTION FOR "
+                   SC-RUN-YYYY "-" SC-RUN-MM
+                   DELIMITED BY SIZE INTO SC-MSUMRPT-LINE
+               END-STRING.
+               WRITE MSUMRPT-RECORD FROM SC-MSUMRPT-LINE.
+
+               MOVE SPACES TO SC-MSUMRPT-LINE.
+               STRING "RUNS COUNTED: " SC-MONTH-RUN-COUNT
+                   DELIMITED BY SIZE INTO SC-MSUMRPT-LINE
+               END-STRING.
+               WRITE MSUMRPT-RECORD FROM SC-MSUMRPT-LINE.
+
+               MOVE SPACES TO SC-MSUMRPT-LINE.
+               STRING "EVEN COUNT: " SC-MONTH-EVEN-TOTAL
+                   "   ODD COUNT: " SC-MONTH-ODD-TOTAL
+                   DELIMITED BY SIZE INTO SC-MSUMRPT-LINE
+               END-STRING.
+               WRITE MSUMRPT-RECORD FROM SC-MSUMRPT-LINE.
+               CLOSE MSUMRPT-FILE.
+           6100-EXIT.
+               EXIT.
+
+           *> ---- 6150-READ-MSUM ---- <*
+           6150-READ-MSUM.
+               READ MSUM-FILE
+                   AT END
+                       SET SC-MSUM-EOF TO TRUE
+                   NOT AT END
+                       IF MSUM-YYYY = SC-RUN-YYYY
+                               AND MSUM-MM = SC-RUN-MM
+                           ADD 1 TO SC-MONTH-RUN-COUNT
+                           ADD MSUM-EVEN-COUNT TO SC-MONTH-EVEN-TOTAL
+                           ADD MSUM-ODD-COUNT TO SC-MONTH-ODD-TOTAL
+                       END-IF
+               END-READ.
+           6150-EXIT.
+               EXIT.
+
+           *> ---- 7000-EXTRACT-LANGUAGES ---- <*
+           7000-EXTRACT-LANGUAGES.
+               OPEN OUTPUT LANGEXT-FILE.
+               MOVE SPACES TO SC-LANGEXT-LINE.
+               STRING "SEQ,LANGUAGE_NAME"
+                   DELIMITED BY SIZE INTO SC-LANGEXT-LINE
+               END-STRING.
+               WRITE LANGEXT-RECORD FROM SC-LANGEXT-LINE.
+
+               MOVE 1 TO LANGUAGE-COUNTER.
+               PERFORM 7100-EXTRACT-ONE-LANGUAGE THRU 7100-EXIT
+                   UNTIL LANGUAGE-COUNTER > SC-LANGUAGE-COUNT.
+               CLOSE LANGEXT-FILE.
+           7000-EXIT.
+               EXIT.
+
+           *> ---- 7100-EXTRACT-ONE-LANGUAGE ---- <*
+           7100-EXTRACT-ONE-LANGUAGE.
+               MOVE SPACES TO SC-LANGEXT-LINE.
+               STRING LANGUAGE-COUNTER ","
+                   LANGUAGE-NAME(LANGUAGE-COUNTER)
+                   DELIMITED BY SIZE INTO SC-LANGEXT-LINE
+               END-STRING.
+               WRITE LANGEXT-RECORD FROM SC-LANGEXT-LINE.
+               ADD 1 TO LANGUAGE-COUNTER.
+           7100-EXIT.
+               EXIT.
+
            END PROGRAM MAIN.
